@@ -14,23 +14,21 @@
        FILE-CONTROL.
            SELECT ARQ-CLIENTES ASSIGN TO DISK
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
+               ACCESS MODE IS DYNAMIC
                FILE STATUS IS ARQ-STATUS
                RECORD KEY IS CPF
                ALTERNATE RECORD KEY IS CNPJ.
+
+           SELECT ARQ-MOVIMENTO ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MOV-STATUS.
        DATA DIVISION.
        FILE SECTION.
            FD ARQ-CLIENTES VALUE OF FILE-ID IS "CLIENTES.DAT".
-           01 DADOS-ARQ.
-               02 CodBanco PIC 9(03).
-               02 CodAgencia PIC 9(04).
-               02 TipoConta PIC 9(01).
-               02 NumConta PIC 9(11).
-               02 NomeTitular PIC X(20).
-               02 CPF PIC 9(11).
-               02 CNPJ PIC 9(14).
-               02 Saldo PIC 9(05)v99.
-               02 Opcao PIC X(01).
+           COPY CLIENTE.
+
+           FD ARQ-MOVIMENTO VALUE OF FILE-ID IS "MOVIMENTO.DAT".
+           COPY MOVIMENTO.
 
        WORKING-STORAGE SECTION.
            77 ARQ-STATUS PIC 9(02).
@@ -38,10 +36,30 @@
                88 STATUS-NAO-EXISTE VALUE 23.
                88 STATUS-NAO-ENCONTRADO VALUE 35.
 
-           01 MASCARAS.
-               02 Saldo-E PIC ZZZ.ZZZ.ZZZ.ZZ9,99-.
-               02 CPF-E PIC ZZZ.ZZZ.ZZZBZZ.
-               02 CNPJ-E PIC ZZ.ZZZ.ZZZ/ZZZZBZZ.
+           77 MOV-STATUS PIC 9(02).
+               88 MOV-STATUS-OK VALUE ZEROS.
+               88 MOV-STATUS-NAO-ENCONTRADO VALUE 35.
+
+           77 SALDO-ANTERIOR PIC 9(05)V99 VALUE ZEROS.
+
+           77 WS-DUPLICIDADE PIC X(01) VALUE "N".
+               88 CLIENTE-JA-CADASTRADO VALUE "S".
+               88 CLIENTE-NAO-CADASTRADO VALUE "N".
+
+           77 WS-TIPO-DOCUMENTO PIC X(01) VALUE "1".
+           77 WS-DOCUMENTO-VALIDO PIC X(01) VALUE "S".
+               88 DOCUMENTO-VALIDO VALUE "S".
+               88 DOCUMENTO-INVALIDO VALUE "N".
+
+           77 WS-OPCAO-ALTERACAO PIC 9(01) VALUE ZEROS.
+
+           77 WS-CHAVE-ALTERADA PIC X(01) VALUE "N".
+               88 CHAVE-CPF-ALTERADA VALUE "S".
+
+           77 WS-CPF-ANTIGO PIC 9(11) VALUE ZEROS.
+           77 WS-CPF-NOVO PIC 9(11) VALUE ZEROS.
+
+           COPY MASCARAS.
 
            01 MENSAGENS-DE-TELA.
                02 M-ENTER PIC X(30) VALUE "Tecle Enter para continuar.".
@@ -64,12 +82,43 @@
                02 ME3 PIC X(30) VALUE "Registro nao encontrado.".
                02 ME4 PIC X(30) VALUE "Erro ao reescrever dados.".
                02 ME5 PIC X(30) VALUE "Registro nao encontrado.".
+               02 ME6 PIC X(30) VALUE "Cliente ja cadastrado.".
+               02 ME7 PIC X(30) VALUE "CPF ou CNPJ invalido.".
+               02 ME8 PIC X(30) VALUE "Conta ja encerrada.".
+               02 M15 PIC X(50) VALUE "Status da conta: ".
+               02 M16 PIC X(50) VALUE "Data de encerramento: ".
 
            01 DATA-DO-SISTEMA.
                02 ANO PIC 9(02) VALUE ZEROS.
                02 MES PIC 9(02) VALUE ZEROS.
                02 DIA PIC 9(02) VALUE ZEROS.
 
+           77 WS-MODO-BUSCA PIC 9(01) VALUE ZEROS.
+           77 WS-AGENCIA-BUSCA PIC 9(04) VALUE ZEROS.
+           77 WS-NOME-BUSCA PIC X(20) VALUE SPACES.
+
+           77 WS-FIM-BUSCA PIC X(01) VALUE "N".
+               88 FIM-BUSCA VALUE "S".
+
+           77 WS-CLIENTE-CONFERE PIC X(01) VALUE "N".
+               88 CLIENTE-CONFERE VALUE "S".
+               88 CLIENTE-NAO-CONFERE VALUE "N".
+
+           77 WS-TAM-BUSCA PIC 9(02) VALUE ZEROS.
+           77 WS-POS PIC 9(02) VALUE ZEROS.
+           77 WS-POS-MAX PIC 9(02) VALUE ZEROS.
+
+           77 WS-LINHA-EXIBICAO PIC 9(02) VALUE 10.
+           77 WS-LINHA-AT PIC 9(04) VALUE ZEROS.
+           77 WS-QTD-ENCONTRADOS PIC 9(03) VALUE ZEROS.
+
+           01 LINHA-BUSCA.
+               02 LB-NumConta PIC Z(10)9.
+               02 FILLER PIC X(03) VALUE SPACES.
+               02 LB-Saldo PIC ZZZ.ZZZ.ZZZ.ZZ9,99-.
+               02 FILLER PIC X(03) VALUE SPACES.
+               02 LB-Status PIC X(09).
+
        SCREEN SECTION.
            01 TELA01 FOREGROUND-COLOR 3.
                02 LINE 02 COLUMN 05 PIC 9(02)/ USING DIA.
@@ -97,6 +146,13 @@
                    OPEN I-O ARQ-CLIENTES
                END-IF.
 
+               OPEN EXTEND ARQ-MOVIMENTO
+               IF MOV-STATUS-NAO-ENCONTRADO THEN
+                   OPEN OUTPUT ARQ-MOVIMENTO
+                   CLOSE ARQ-MOVIMENTO
+                   OPEN EXTEND ARQ-MOVIMENTO
+               END-IF.
+
            MENU-INICIAL.
                DISPLAY "** MENU DE OPCOES **" AT 0528 FOREGROUND-COLOR 3.
                DISPLAY " " AT 0628.
@@ -104,10 +160,11 @@
                DISPLAY "2 - Consultar Cliente" AT 0828.
                DISPLAY "3 - Alterar Cliente" AT 0928.
                DISPLAY "4 - Excluir Cliente" AT 1028.
-               DISPLAY "0 - Finalizar programa" AT 1128.
-               DISPLAY " " AT 1228.
-               DISPLAY "Opcao desejada: " AT 1328.
-               ACCEPT Opcao AT 1344.
+               DISPLAY "5 - Buscar Cliente" AT 1128.
+               DISPLAY "0 - Finalizar programa" AT 1228.
+               DISPLAY " " AT 1328.
+               DISPLAY "Opcao desejada: " AT 1428.
+               ACCEPT Opcao AT 1444.
 
                EVALUATE Opcao
                    WHEN 1
@@ -118,10 +175,12 @@
                        PERFORM ALTERA-DADOS
                    WHEN 4
                        PERFORM EXCLUI-DADOS
+                   WHEN 5
+                       PERFORM BUSCA-CLIENTE
                    WHEN 0
                        PERFORM FIM-PROGRAMA.
 
-               IF Opcao > 4 THEN
+               IF Opcao > 5 THEN
                    DISPLAY "Opcao invalida! Enter para voltar" AT 1428.
                    ACCEPT OMITTED.
                    DISPLAY SPACE ERASE EOS.
@@ -175,18 +234,53 @@
                        ACCEPT CNPJ AT 2650
                        MOVE CNPJ TO CNPJ-E.
 
+               IF TipoConta = 1 OR TipoConta = 2 THEN
+                   MOVE "1" TO WS-TIPO-DOCUMENTO
+               ELSE
+                   MOVE "2" TO WS-TIPO-DOCUMENTO
+               END-IF.
+               PERFORM VALIDA-DOCUMENTO-ENTRADA.
+               IF DOCUMENTO-INVALIDO THEN
+                   DISPLAY ME7 AT 2830
+                   DISPLAY M-ENTER AT 2860
+                   ACCEPT OMITTED
+                   DISPLAY SPACE ERASE EOS
+                   PERFORM LIMPAR-DADOS-ARQ
+                   PERFORM INICIO
+                   EXIT PARAGRAPH
+               END-IF.
 
+               PERFORM VERIFICA-DUPLICIDADE.
+               IF CLIENTE-JA-CADASTRADO THEN
+                   DISPLAY ME6 AT 2830
+                   DISPLAY M2 AT 2930
+                   DISPLAY CodAgencia AT 2952
+                   DISPLAY M8 AT 3030
+                   DISPLAY NumConta AT 3060
+                   DISPLAY M-ENTER AT 3130
+                   ACCEPT OMITTED
+                   DISPLAY SPACE ERASE EOS
+                   PERFORM LIMPAR-DADOS-ARQ
+                   PERFORM INICIO
+                   EXIT PARAGRAPH
+               END-IF.
 
                 DISPLAY M12 AT 2730.
                 ACCEPT Saldo AT 2750.
                 MOVE Saldo TO Saldo-E.
 
+               MOVE ZEROS TO SALDO-ANTERIOR.
+               SET CONTA-ATIVA TO TRUE.
+               MOVE ZEROS TO DataEncerramento.
+
                WRITE DADOS-ARQ
                    INVALID KEY
                        DISPLAY ME1 AT 2830
                        DISPLAY M-ENTER AT 2860
                    NOT INVALID KEY
                        DISPLAY M14 AT 2830
+                       SET MOV-INCLUSAO TO TRUE
+                       PERFORM GRAVA-MOVIMENTO
                END-WRITE.
 
                ACCEPT OMITTED.
@@ -241,6 +335,17 @@
                        DISPLAY "R$" AT 2455
                        DISPLAY Saldo-E AT 2460
 
+                       DISPLAY M15 AT 2530
+                       IF CONTA-ENCERRADA THEN
+                           DISPLAY "ENCERRADA" AT 2560
+                           MOVE DataEncerramento-NUM
+                               TO DataEncerramento-E
+                           DISPLAY M16 AT 2630
+                           DISPLAY DataEncerramento-E AT 2660
+                       ELSE
+                           DISPLAY "ATIVA" AT 2560
+                       END-IF
+
                        DISPLAY M-ENTER AT 2830
                END-READ.
 
@@ -259,91 +364,299 @@
                            DISPLAY M-ENTER AT 1930
                        END-IF
                        PERFORM LIMPAR-DADOS-ARQ
-                       GO TO MENU-INICIAL
+                       PERFORM INICIO
+                       EXIT PARAGRAPH
                END-READ.
 
-               PERFORM RECEBER-DADOS-PARA-ATUALIZACAO.
+               IF CONTA-ENCERRADA THEN
+                   DISPLAY ME8 AT 1830
+                   DISPLAY M-ENTER AT 1930
+                   ACCEPT OMITTED
+                   DISPLAY SPACE ERASE EOS
+                   PERFORM LIMPAR-DADOS-ARQ
+                   PERFORM INICIO
+                   EXIT PARAGRAPH
+               END-IF.
 
-               REWRITE DADOS-ARQ
-                   INVALID KEY
-                       DISPLAY ME4 AT 2830
-                       DISPLAY M-ENTER AT 2860
-                   NOT INVALID KEY
-                       DISPLAY "Dados atualizados com sucesso." AT 2830
-                       DISPLAY M-ENTER AT 2930
-               END-REWRITE.
+               MOVE Saldo TO SALDO-ANTERIOR.
+               MOVE "N" TO WS-CHAVE-ALTERADA.
+
+               PERFORM CHECA-ALTERACAO.
+               DISPLAY SPACE ERASE EOS.
+
+               EVALUATE WS-OPCAO-ALTERACAO
+                   WHEN 1
+                       DISPLAY M1 AT 1630
+                       ACCEPT CodBanco AT 1648
+                   WHEN 2
+                       DISPLAY M2 AT 1630
+                       ACCEPT CodAgencia AT 1652
+                   WHEN 3
+                       DISPLAY M8 AT 1630
+                       ACCEPT NumConta AT 1660
+                   WHEN 4
+                       DISPLAY M9 AT 1630
+                       ACCEPT NomeTitular AT 1650
+                   WHEN 5
+                       IF TipoConta = 1 OR TipoConta = 2 THEN
+                           MOVE CPF TO WS-CPF-ANTIGO
+                           DISPLAY M10 AT 1630
+                           ACCEPT CPF AT 1660
+                           MOVE CPF TO CPF-E
+                           MOVE "1" TO WS-TIPO-DOCUMENTO
+                           SET CHAVE-CPF-ALTERADA TO TRUE
+                       ELSE
+                           DISPLAY M11 AT 1630
+                           ACCEPT CNPJ AT 1660
+                           MOVE CNPJ TO CNPJ-E
+                           MOVE "2" TO WS-TIPO-DOCUMENTO
+                       END-IF
+                       PERFORM VALIDA-DOCUMENTO-ENTRADA
+                       IF DOCUMENTO-INVALIDO THEN
+                           DISPLAY ME7 AT 2830
+                           DISPLAY M-ENTER AT 2860
+                           ACCEPT OMITTED
+                           DISPLAY SPACE ERASE EOS
+                           PERFORM LIMPAR-DADOS-ARQ
+                           PERFORM INICIO
+                           EXIT PARAGRAPH
+                       END-IF
+                       IF TipoConta = 3 OR TipoConta = 4 THEN
+                           PERFORM VERIFICA-DUPLICIDADE
+                           IF CLIENTE-JA-CADASTRADO THEN
+                               DISPLAY ME6 AT 2830
+                               DISPLAY M-ENTER AT 2860
+                               ACCEPT OMITTED
+                               DISPLAY SPACE ERASE EOS
+                               PERFORM LIMPAR-DADOS-ARQ
+                               PERFORM INICIO
+                               EXIT PARAGRAPH
+                           END-IF
+                       END-IF
+                   WHEN 6
+                       DISPLAY M12 AT 1630
+                       ACCEPT Saldo AT 1650
+                       MOVE Saldo TO Saldo-E
+                   WHEN OTHER
+                       DISPLAY "Opcao invalida!" AT 1630
+                       DISPLAY M-ENTER AT 1660
+                       ACCEPT OMITTED
+                       PERFORM LIMPAR-DADOS-ARQ
+                       PERFORM INICIO
+                       EXIT PARAGRAPH
+               END-EVALUATE.
+
+               IF CHAVE-CPF-ALTERADA THEN
+                   PERFORM ALTERAR-CHAVE-CPF
+               ELSE
+                   REWRITE DADOS-ARQ
+                       INVALID KEY
+                           DISPLAY ME4 AT 2830
+                           DISPLAY M-ENTER AT 2860
+                       NOT INVALID KEY
+                           DISPLAY "Dados atualizados." AT 2830
+                           DISPLAY M-ENTER AT 2930
+                           SET MOV-ALTERACAO TO TRUE
+                           PERFORM GRAVA-MOVIMENTO
+                   END-REWRITE
+               END-IF.
 
                ACCEPT OMITTED.
                DISPLAY SPACE ERASE EOS.
                PERFORM LIMPAR-DADOS-ARQ.
                PERFORM INICIO.
 
+           ALTERAR-CHAVE-CPF.
+               PERFORM VERIFICA-DUPLICIDADE.
+               IF CLIENTE-JA-CADASTRADO THEN
+                   DISPLAY ME6 AT 2830
+                   DISPLAY M-ENTER AT 2860
+               ELSE
+                   WRITE DADOS-ARQ
+                       INVALID KEY
+                           DISPLAY ME4 AT 2830
+                           DISPLAY M-ENTER AT 2860
+                       NOT INVALID KEY
+                           MOVE CPF TO WS-CPF-NOVO
+                           MOVE WS-CPF-ANTIGO TO CPF
+                           DELETE ARQ-CLIENTES
+                               INVALID KEY
+                                   MOVE WS-CPF-NOVO TO CPF
+                                   DELETE ARQ-CLIENTES
+                                   DISPLAY ME4 AT 2830
+                                   DISPLAY M-ENTER AT 2860
+                               NOT INVALID KEY
+                                   MOVE WS-CPF-NOVO TO CPF
+                                   DISPLAY "Dados atualizados." AT 2830
+                                   DISPLAY M-ENTER AT 2930
+                                   SET MOV-ALTERACAO TO TRUE
+                                   PERFORM GRAVA-MOVIMENTO
+                           END-DELETE
+                   END-WRITE
+               END-IF.
+
            EXCLUI-DADOS.
                PERFORM CHECA_FISICA_JURIDICA.
 
-               DELETE ARQ-CLIENTES
+               READ ARQ-CLIENTES
+                   INVALID KEY
+                       DISPLAY ME3 AT 1830
+                       DISPLAY M-ENTER AT 1930
+                       PERFORM LIMPAR-DADOS-ARQ
+                       PERFORM INICIO
+                       EXIT PARAGRAPH
+               END-READ.
+
+               IF CONTA-ENCERRADA THEN
+                   DISPLAY ME8 AT 1830
+                   DISPLAY M-ENTER AT 1930
+                   ACCEPT OMITTED
+                   DISPLAY SPACE ERASE EOS
+                   PERFORM LIMPAR-DADOS-ARQ
+                   PERFORM INICIO
+                   EXIT PARAGRAPH
+               END-IF.
+
+               MOVE Saldo TO SALDO-ANTERIOR.
+               SET CONTA-ENCERRADA TO TRUE.
+               MOVE DIA TO DE-DIA.
+               MOVE MES TO DE-MES.
+               MOVE ANO TO DE-ANO.
+
+               REWRITE DADOS-ARQ
                    INVALID KEY
                        DISPLAY ME5 AT 1830
                        DISPLAY M-ENTER AT 1860
                    NOT INVALID KEY
-                       DISPLAY "Registro removido com sucesso." AT 1830
+                       DISPLAY "Conta encerrada com sucesso." AT 1830
                        DISPLAY M-ENTER AT 1930
-               END-DELETE.
+                       SET MOV-EXCLUSAO TO TRUE
+                       PERFORM GRAVA-MOVIMENTO
+               END-REWRITE.
 
                PERFORM LIMPAR-DADOS-ARQ.
                PERFORM INICIO.
 
-           LIMPAR-DADOS-ARQ.
-               MOVE ZEROS TO DADOS-ARQ.
-               CLOSE ARQ-CLIENTES.
-               OPEN I-O ARQ-CLIENTES.
-
-           RECEBER-DADOS-PARA-ATUALIZACAO.
-               DISPLAY M1 AT 1630.
-               ACCEPT CodBanco AT 1648.
-
-               DISPLAY M2 AT 1730.
-               ACCEPT CodAgencia AT 1752.
+           BUSCA-CLIENTE.
+               DISPLAY SPACE ERASE EOS.
+               MOVE ZEROS TO WS-QTD-ENCONTRADOS.
+               MOVE 10 TO WS-LINHA-EXIBICAO.
+               MOVE "N" TO WS-FIM-BUSCA.
+
+               DISPLAY "1 - Buscar por Agencia" AT 0528.
+               DISPLAY "2 - Buscar por Nome (parcial)" AT 0628.
+               DISPLAY "Opcao desejada: " AT 0728.
+               ACCEPT WS-MODO-BUSCA AT 0744.
+
+               IF WS-MODO-BUSCA = 1 THEN
+                   DISPLAY "Agencia: " AT 0828
+                   ACCEPT WS-AGENCIA-BUSCA AT 0840
+               END-IF.
 
-               DISPLAY M3 AT 1830.
-               DISPLAY M4 AT 1930.
-               DISPLAY M5 AT 2030.
-               DISPLAY M6 AT 2130.
-               DISPLAY M7 AT 2230.
+               IF WS-MODO-BUSCA = 2 THEN
+                   DISPLAY "Nome (ou parte do nome): " AT 0828
+                   ACCEPT WS-NOME-BUSCA AT 0856
+               END-IF.
 
-               DISPLAY "Digite o tipo: " AT 2330.
-               ACCEPT TipoConta AT 2348.
-               IF TipoConta <=0 OR TipoConta>4 THEN
-                   DISPLAY "Invalido, inicie novamente" AT 2448
-                   STOP " "
+               IF WS-MODO-BUSCA NOT = 1 AND WS-MODO-BUSCA NOT = 2 THEN
+                   DISPLAY "Opcao invalida!" AT 0928
+                   DISPLAY M-ENTER AT 0960
+                   ACCEPT OMITTED
                    DISPLAY SPACE ERASE EOS
                    PERFORM INICIO
-                   END-IF.
+                   EXIT PARAGRAPH
+               END-IF.
 
-               DISPLAY M9 AT 2530.
-               ACCEPT NomeTitular AT 2550.
+               MOVE ZEROS TO CPF.
+               START ARQ-CLIENTES KEY IS NOT LESS THAN CPF
+                   INVALID KEY
+                       SET FIM-BUSCA TO TRUE
+               END-START.
 
-               EVALUATE TipoConta
-                   WHEN 1
-                       DISPLAY M10 AT 2630
-                       ACCEPT CPF AT 2650
-                       MOVE CPF TO CPF-E
-                   WHEN 2
-                       DISPLAY M10 AT 2630
-                       ACCEPT CPF AT 2650
-                       MOVE CPF TO CPF-E
-                   WHEN 3
-                       DISPLAY M11 AT 2630
-                       ACCEPT CNPJ AT 2650
-                       MOVE CNPJ TO CNPJ-E
-                   WHEN 4
-                       DISPLAY M11 AT 2630
-                       ACCEPT CNPJ AT 2650
-                       MOVE CNPJ TO CNPJ-E.
+               PERFORM LISTAR-CLIENTE-FILTRADO UNTIL FIM-BUSCA.
 
-                DISPLAY M12 AT 2730
-                ACCEPT Saldo AT 2750
-                MOVE Saldo TO Saldo-E.
+               IF WS-QTD-ENCONTRADOS = 0 THEN
+                   DISPLAY "Nenhum cliente encontrado." AT 2428
+               END-IF.
+               IF WS-QTD-ENCONTRADOS > 14 THEN
+                   DISPLAY "Mais resultados, refine a busca." AT 2428
+               END-IF.
+
+               DISPLAY M-ENTER AT 2528.
+               ACCEPT OMITTED.
+               DISPLAY SPACE ERASE EOS.
+               PERFORM LIMPAR-DADOS-ARQ.
+               PERFORM INICIO.
+
+           LISTAR-CLIENTE-FILTRADO.
+               READ ARQ-CLIENTES NEXT RECORD
+                   AT END SET FIM-BUSCA TO TRUE
+               END-READ.
+
+               IF NOT FIM-BUSCA THEN
+                   PERFORM AVALIA-FILTRO
+                   IF CLIENTE-CONFERE THEN
+                       PERFORM EXIBIR-LINHA-BUSCA
+                   END-IF
+               END-IF.
+
+           AVALIA-FILTRO.
+               SET CLIENTE-NAO-CONFERE TO TRUE.
+               IF WS-MODO-BUSCA = 1 THEN
+                   IF CodAgencia = WS-AGENCIA-BUSCA THEN
+                       SET CLIENTE-CONFERE TO TRUE
+                   END-IF
+               ELSE
+                   PERFORM VERIFICA-NOME-CONTEM
+               END-IF.
+
+           VERIFICA-NOME-CONTEM.
+               SET CLIENTE-NAO-CONFERE TO TRUE.
+               PERFORM CALCULA-TAMANHO-BUSCA.
+
+               IF WS-TAM-BUSCA > 0 THEN
+                   COMPUTE WS-POS-MAX = 21 - WS-TAM-BUSCA
+                   MOVE 1 TO WS-POS
+                   PERFORM COMPARA-POSICAO
+                       UNTIL WS-POS > WS-POS-MAX OR CLIENTE-CONFERE
+               END-IF.
+
+           CALCULA-TAMANHO-BUSCA.
+               MOVE 20 TO WS-TAM-BUSCA.
+               PERFORM REDUZ-TAMANHO-BUSCA
+                   UNTIL WS-TAM-BUSCA = 0
+                   OR WS-NOME-BUSCA(WS-TAM-BUSCA:1) NOT = SPACE.
+
+           REDUZ-TAMANHO-BUSCA.
+               SUBTRACT 1 FROM WS-TAM-BUSCA.
+
+           COMPARA-POSICAO.
+               IF NomeTitular(WS-POS:WS-TAM-BUSCA) =
+                       WS-NOME-BUSCA(1:WS-TAM-BUSCA) THEN
+                   SET CLIENTE-CONFERE TO TRUE
+               ELSE
+                   ADD 1 TO WS-POS
+               END-IF.
+
+           EXIBIR-LINHA-BUSCA.
+               ADD 1 TO WS-QTD-ENCONTRADOS.
+               IF WS-LINHA-EXIBICAO <= 23 THEN
+                   MOVE NumConta TO LB-NumConta
+                   MOVE Saldo TO LB-Saldo
+                   IF CONTA-ENCERRADA THEN
+                       MOVE "ENCERRADA" TO LB-Status
+                   ELSE
+                       MOVE "ATIVA" TO LB-Status
+                   END-IF
+                   COMPUTE WS-LINHA-AT = WS-LINHA-EXIBICAO * 100 + 28
+                   DISPLAY LINHA-BUSCA AT WS-LINHA-AT
+                   ADD 1 TO WS-LINHA-EXIBICAO
+               END-IF.
+
+           LIMPAR-DADOS-ARQ.
+               MOVE ZEROS TO DADOS-ARQ.
+               CLOSE ARQ-CLIENTES.
+               OPEN I-O ARQ-CLIENTES.
 
            CHECA_FISICA_JURIDICA.
                DISPLAY "1-Conta Fisica ou 2-Conta Juridica?" AT 1528.
@@ -375,10 +688,42 @@
                 DISPLAY "5 - CPF/CNPJ" AT 2128.
                 DISPLAY "6 - Saldo Bancario" AT 2228.
                 DISPLAY "Opcao desejada: " AT 2328.
-                ACCEPT Opcao AT 2358.
+                ACCEPT WS-OPCAO-ALTERACAO AT 2358.
+
+           VALIDA-DOCUMENTO-ENTRADA.
+               CALL "Valida-Documento" USING WS-TIPO-DOCUMENTO
+                   CPF CNPJ WS-DOCUMENTO-VALIDO.
+
+           VERIFICA-DUPLICIDADE.
+               IF TipoConta = 1 OR TipoConta = 2 THEN
+                   READ ARQ-CLIENTES
+                       INVALID KEY
+                           SET CLIENTE-NAO-CADASTRADO TO TRUE
+                       NOT INVALID KEY
+                           SET CLIENTE-JA-CADASTRADO TO TRUE
+                   END-READ
+               ELSE
+                   READ ARQ-CLIENTES KEY IS CNPJ
+                       INVALID KEY
+                           SET CLIENTE-NAO-CADASTRADO TO TRUE
+                       NOT INVALID KEY
+                           SET CLIENTE-JA-CADASTRADO TO TRUE
+                   END-READ
+               END-IF.
+
+           GRAVA-MOVIMENTO.
+               MOVE DIA TO MOV-DIA.
+               MOVE MES TO MOV-MES.
+               MOVE ANO TO MOV-ANO.
+               MOVE CPF TO MOV-CPF.
+               MOVE CNPJ TO MOV-CNPJ.
+               MOVE SALDO-ANTERIOR TO MOV-SALDO-ANTIGO.
+               MOVE Saldo TO MOV-SALDO-NOVO.
+               WRITE REG-MOVIMENTO.
 
            FIM-PROGRAMA.
                CLOSE ARQ-CLIENTES.
+               CLOSE ARQ-MOVIMENTO.
                STOP RUN.
 
        END PROGRAM Cadastro-Bancario.
