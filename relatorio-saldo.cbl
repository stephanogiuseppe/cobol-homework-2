@@ -0,0 +1,216 @@
+      ******************************************************************
+      * Author: Grupo 03
+      * Date: 08/08/2026
+      * Purpose: Lista o saldo de CLIENTES.DAT agrupado por banco e
+      *          agencia, com subtotais e total geral, para a
+      *          conferencia diaria contra o livro-razao.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Relatorio-Saldo-Agencia.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           Special-names.
+                   DECIMAL-POINT is comma.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CLIENTES ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS ARQ-STATUS
+               RECORD KEY IS CPF
+               ALTERNATE RECORD KEY IS CNPJ.
+
+           SELECT TRABALHO-ORDENACAO ASSIGN TO DISK.
+
+           SELECT ARQ-ORDENADO ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ORD-STATUS.
+
+           SELECT ARQ-RELATORIO ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD ARQ-CLIENTES VALUE OF FILE-ID IS "CLIENTES.DAT".
+           COPY CLIENTE.
+
+           SD TRABALHO-ORDENACAO.
+           01 REG-TRABALHO-ORDENACAO.
+               02 ORD-CodBanco PIC 9(03).
+               02 ORD-CodAgencia PIC 9(04).
+               02 ORD-TipoConta PIC 9(01).
+               02 ORD-NumConta PIC 9(11).
+               02 ORD-NomeTitular PIC X(20).
+               02 ORD-CPF PIC 9(11).
+               02 ORD-CNPJ PIC 9(14).
+               02 ORD-Saldo PIC 9(05)V99.
+               02 ORD-StatusConta PIC X(01).
+               02 ORD-DataEncerramento.
+                   03 ORD-DE-DIA PIC 9(02).
+                   03 ORD-DE-MES PIC 9(02).
+                   03 ORD-DE-ANO PIC 9(02).
+               02 ORD-Opcao PIC X(01).
+
+           FD ARQ-ORDENADO VALUE OF FILE-ID IS "ORDCLI.TMP".
+           01 REG-ORDENADO.
+               02 SAI-CodBanco PIC 9(03).
+               02 SAI-CodAgencia PIC 9(04).
+               02 SAI-TipoConta PIC 9(01).
+               02 SAI-NumConta PIC 9(11).
+               02 SAI-NomeTitular PIC X(20).
+               02 SAI-CPF PIC 9(11).
+               02 SAI-CNPJ PIC 9(14).
+               02 SAI-Saldo PIC 9(05)V99.
+               02 SAI-StatusConta PIC X(01).
+                   88 SAI-CONTA-ATIVA VALUE "A".
+                   88 SAI-CONTA-ENCERRADA VALUE "E".
+               02 SAI-DataEncerramento.
+                   03 SAI-DE-DIA PIC 9(02).
+                   03 SAI-DE-MES PIC 9(02).
+                   03 SAI-DE-ANO PIC 9(02).
+               02 SAI-Opcao PIC X(01).
+
+           FD ARQ-RELATORIO VALUE OF FILE-ID IS "RELSALDO.LST".
+           01 REG-RELATORIO PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           77 ARQ-STATUS PIC 9(02).
+               88 STATUS-OK VALUE ZEROS.
+
+           77 ORD-STATUS PIC 9(02).
+           77 REL-STATUS PIC 9(02).
+
+           77 WS-FIM-ORDENADO PIC X(01) VALUE "N".
+               88 FIM-ORDENADO VALUE "S".
+
+           01 DATA-DO-SISTEMA.
+               02 ANO PIC 9(02) VALUE ZEROS.
+               02 MES PIC 9(02) VALUE ZEROS.
+               02 DIA PIC 9(02) VALUE ZEROS.
+
+           01 LINHA-CABECALHO PIC X(80) VALUE
+           "RELATORIO DE SALDOS POR AGENCIA - CLIENTES.DAT".
+           01 LINHA-COLUNAS PIC X(80) VALUE
+           "BANCO AGENCIA   CONTA        TITULAR           SALDO".
+           01 LINHA-BRANCO PIC X(80) VALUE SPACES.
+           01 LINHA-DETALHE.
+               02 LD-CodBanco PIC ZZ9 .
+               02 FILLER PIC X(03) VALUE SPACES.
+               02 LD-CodAgencia PIC ZZZ9.
+               02 FILLER PIC X(03) VALUE SPACES.
+               02 LD-NumConta PIC Z(10)9.
+               02 FILLER PIC X(02) VALUE SPACES.
+               02 LD-NomeTitular PIC X(20).
+               02 FILLER PIC X(02) VALUE SPACES.
+               02 LD-Saldo PIC ZZZ.ZZZ.ZZZ.ZZ9,99-.
+           01 LINHA-SUBTOTAL.
+               02 FILLER PIC X(19) VALUE SPACES.
+               02 FILLER PIC X(16) VALUE "SUBTOTAL AGENCIA".
+               02 FILLER PIC X(03) VALUE SPACES.
+               02 LS-Saldo PIC ZZZ.ZZZ.ZZZ.ZZ9,99-.
+           01 LINHA-TOTAL-GERAL.
+               02 FILLER PIC X(35) VALUE SPACES.
+               02 FILLER PIC X(12) VALUE "TOTAL GERAL:".
+               02 LT-Saldo PIC ZZZ.ZZZ.ZZZ.ZZ9,99-.
+
+           77 WS-BANCO-ANTERIOR PIC 9(03) VALUE ZEROS.
+           77 WS-AGENCIA-ANTERIOR PIC 9(04) VALUE ZEROS.
+           77 WS-PRIMEIRO-REGISTRO PIC X(01) VALUE "S".
+               88 PRIMEIRO-REGISTRO VALUE "S".
+
+           77 WS-SUBTOTAL-AGENCIA PIC 9(09)V99 VALUE ZEROS.
+           77 WS-TOTAL-GERAL PIC 9(11)V99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+           MAIN-PROCEDURE.
+
+           INICIO.
+               ACCEPT DATA-DO-SISTEMA FROM DATE.
+               PERFORM ORDENAR-CLIENTES.
+               PERFORM ABRIR-ARQUIVOS-RELATORIO.
+               PERFORM IMPRIMIR-CABECALHO.
+
+               READ ARQ-ORDENADO
+                   AT END SET FIM-ORDENADO TO TRUE
+               END-READ.
+
+               PERFORM PROCESSAR-REGISTRO UNTIL FIM-ORDENADO.
+
+               IF NOT PRIMEIRO-REGISTRO THEN
+                   PERFORM IMPRIMIR-SUBTOTAL
+               END-IF.
+
+               PERFORM IMPRIMIR-TOTAL-GERAL.
+               PERFORM FECHAR-ARQUIVOS-RELATORIO.
+
+               STOP RUN.
+
+           ORDENAR-CLIENTES.
+               SORT TRABALHO-ORDENACAO
+                   ON ASCENDING KEY ORD-CodBanco ORD-CodAgencia ORD-CPF
+                   USING ARQ-CLIENTES
+                   GIVING ARQ-ORDENADO.
+               OPEN INPUT ARQ-ORDENADO.
+
+           ABRIR-ARQUIVOS-RELATORIO.
+               OPEN OUTPUT ARQ-RELATORIO.
+
+           IMPRIMIR-CABECALHO.
+               MOVE LINHA-CABECALHO TO REG-RELATORIO.
+               WRITE REG-RELATORIO.
+               MOVE LINHA-BRANCO TO REG-RELATORIO.
+               WRITE REG-RELATORIO.
+               MOVE LINHA-COLUNAS TO REG-RELATORIO.
+               WRITE REG-RELATORIO.
+
+           PROCESSAR-REGISTRO.
+               IF PRIMEIRO-REGISTRO THEN
+                   MOVE SAI-CodBanco TO WS-BANCO-ANTERIOR
+                   MOVE SAI-CodAgencia TO WS-AGENCIA-ANTERIOR
+                   MOVE "N" TO WS-PRIMEIRO-REGISTRO
+               END-IF.
+
+               IF SAI-CodBanco NOT = WS-BANCO-ANTERIOR
+                       OR SAI-CodAgencia NOT = WS-AGENCIA-ANTERIOR THEN
+                   PERFORM IMPRIMIR-SUBTOTAL
+                   MOVE ZEROS TO WS-SUBTOTAL-AGENCIA
+                   MOVE SAI-CodBanco TO WS-BANCO-ANTERIOR
+                   MOVE SAI-CodAgencia TO WS-AGENCIA-ANTERIOR
+               END-IF.
+
+               IF SAI-CONTA-ATIVA THEN
+                   MOVE SAI-CodBanco TO LD-CodBanco
+                   MOVE SAI-CodAgencia TO LD-CodAgencia
+                   MOVE SAI-NumConta TO LD-NumConta
+                   MOVE SAI-NomeTitular TO LD-NomeTitular
+                   MOVE SAI-Saldo TO LD-Saldo
+                   MOVE LINHA-DETALHE TO REG-RELATORIO
+                   WRITE REG-RELATORIO
+
+                   ADD SAI-Saldo TO WS-SUBTOTAL-AGENCIA
+                   ADD SAI-Saldo TO WS-TOTAL-GERAL
+               END-IF.
+
+               READ ARQ-ORDENADO
+                   AT END SET FIM-ORDENADO TO TRUE
+               END-READ.
+
+           IMPRIMIR-SUBTOTAL.
+               MOVE WS-SUBTOTAL-AGENCIA TO LS-Saldo.
+               MOVE LINHA-SUBTOTAL TO REG-RELATORIO.
+               WRITE REG-RELATORIO.
+               MOVE LINHA-BRANCO TO REG-RELATORIO.
+               WRITE REG-RELATORIO.
+
+           IMPRIMIR-TOTAL-GERAL.
+               MOVE WS-TOTAL-GERAL TO LT-Saldo.
+               MOVE LINHA-TOTAL-GERAL TO REG-RELATORIO.
+               WRITE REG-RELATORIO.
+
+           FECHAR-ARQUIVOS-RELATORIO.
+               CLOSE ARQ-ORDENADO.
+               CLOSE ARQ-RELATORIO.
+
+       END PROGRAM Relatorio-Saldo-Agencia.
