@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Copybook: MOVIMENTO
+      * Purpose:  Layout of the audit record written to MOVIMENTO.DAT
+      *           whenever a program touches a client's Saldo. Shared
+      *           so every program that posts to the history file logs
+      *           in the same format.
+      ******************************************************************
+           01 REG-MOVIMENTO.
+               02 MOV-DIA PIC 9(02).
+               02 MOV-MES PIC 9(02).
+               02 MOV-ANO PIC 9(02).
+               02 MOV-CPF PIC 9(11).
+               02 MOV-CNPJ PIC 9(14).
+               02 MOV-SALDO-ANTIGO PIC 9(05)V99.
+               02 MOV-SALDO-NOVO PIC 9(05)V99.
+               02 MOV-TIPO-OPERACAO PIC X(01).
+                   88 MOV-INCLUSAO VALUE "I".
+                   88 MOV-ALTERACAO VALUE "A".
+                   88 MOV-EXCLUSAO VALUE "E".
