@@ -0,0 +1,25 @@
+      ******************************************************************
+      * Copybook: CLIENTE
+      * Purpose:  Layout of the client record kept on CLIENTES.DAT.
+      *           Shared by every program that opens ARQ-CLIENTES so
+      *           the layout only has to change in one place.
+      ******************************************************************
+           01 DADOS-ARQ.
+               02 CodBanco PIC 9(03).
+               02 CodAgencia PIC 9(04).
+               02 TipoConta PIC 9(01).
+               02 NumConta PIC 9(11).
+               02 NomeTitular PIC X(20).
+               02 CPF PIC 9(11).
+               02 CNPJ PIC 9(14).
+               02 Saldo PIC 9(05)V99.
+               02 StatusConta PIC X(01) VALUE "A".
+                   88 CONTA-ATIVA VALUE "A".
+                   88 CONTA-ENCERRADA VALUE "E".
+               02 DataEncerramento.
+                   03 DE-DIA PIC 9(02).
+                   03 DE-MES PIC 9(02).
+                   03 DE-ANO PIC 9(02).
+               02 DataEncerramento-NUM REDEFINES DataEncerramento
+                   PIC 9(06).
+               02 Opcao PIC X(01).
