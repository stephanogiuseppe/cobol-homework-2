@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: MASCARAS
+      * Purpose:  Edited display pictures shared by every program that
+      *           prints CodBanco/Saldo/CPF/CNPJ data.
+      ******************************************************************
+           01 MASCARAS.
+               02 Saldo-E PIC ZZZ.ZZZ.ZZZ.ZZ9,99-.
+               02 CPF-E PIC ZZZ.ZZZ.ZZZBZZ.
+               02 CNPJ-E PIC ZZ.ZZZ.ZZZ/ZZZZBZZ.
+               02 DataEncerramento-E PIC 99/99/99.
