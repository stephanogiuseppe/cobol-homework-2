@@ -0,0 +1,168 @@
+      ******************************************************************
+      * Author: Grupo 03
+      * Date: 08/08/2026
+      * Purpose: Varre CLIENTES.DAT e acumula o Saldo por CodBanco/
+      *          CodAgencia, gravando um arquivo de totais de controle
+      *          para conferencia contra o fechamento do dia anterior
+      *          e contra o livro-razao.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Fechamento-Diario.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           Special-names.
+                   DECIMAL-POINT is comma.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CLIENTES ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS ARQ-STATUS
+               RECORD KEY IS CPF
+               ALTERNATE RECORD KEY IS CNPJ.
+
+           SELECT TRABALHO-ORDENACAO ASSIGN TO DISK.
+
+           SELECT ARQ-ORDENADO ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ORD-STATUS.
+
+           SELECT ARQ-CONTROLE ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CTL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD ARQ-CLIENTES VALUE OF FILE-ID IS "CLIENTES.DAT".
+           COPY CLIENTE.
+
+           SD TRABALHO-ORDENACAO.
+           01 REG-TRABALHO-ORDENACAO.
+               02 ORD-CodBanco PIC 9(03).
+               02 ORD-CodAgencia PIC 9(04).
+               02 ORD-TipoConta PIC 9(01).
+               02 ORD-NumConta PIC 9(11).
+               02 ORD-NomeTitular PIC X(20).
+               02 ORD-CPF PIC 9(11).
+               02 ORD-CNPJ PIC 9(14).
+               02 ORD-Saldo PIC 9(05)V99.
+               02 ORD-StatusConta PIC X(01).
+               02 ORD-DataEncerramento.
+                   03 ORD-DE-DIA PIC 9(02).
+                   03 ORD-DE-MES PIC 9(02).
+                   03 ORD-DE-ANO PIC 9(02).
+               02 ORD-Opcao PIC X(01).
+
+           FD ARQ-ORDENADO VALUE OF FILE-ID IS "ORDCLI.TMP".
+           01 REG-ORDENADO.
+               02 SAI-CodBanco PIC 9(03).
+               02 SAI-CodAgencia PIC 9(04).
+               02 SAI-TipoConta PIC 9(01).
+               02 SAI-NumConta PIC 9(11).
+               02 SAI-NomeTitular PIC X(20).
+               02 SAI-CPF PIC 9(11).
+               02 SAI-CNPJ PIC 9(14).
+               02 SAI-Saldo PIC 9(05)V99.
+               02 SAI-StatusConta PIC X(01).
+                   88 SAI-CONTA-ATIVA VALUE "A".
+                   88 SAI-CONTA-ENCERRADA VALUE "E".
+               02 SAI-DataEncerramento.
+                   03 SAI-DE-DIA PIC 9(02).
+                   03 SAI-DE-MES PIC 9(02).
+                   03 SAI-DE-ANO PIC 9(02).
+               02 SAI-Opcao PIC X(01).
+
+           FD ARQ-CONTROLE VALUE OF FILE-ID IS "CONTROLE.DAT".
+           01 REG-CONTROLE.
+               02 CTL-CodBanco PIC 9(03).
+               02 CTL-CodAgencia PIC 9(04).
+               02 CTL-QtdContas PIC 9(05).
+               02 CTL-TotalSaldo PIC 9(11)V99.
+
+       WORKING-STORAGE SECTION.
+           77 ARQ-STATUS PIC 9(02).
+               88 STATUS-OK VALUE ZEROS.
+
+           77 ORD-STATUS PIC 9(02).
+           77 CTL-STATUS PIC 9(02).
+
+           77 WS-FIM-ORDENADO PIC X(01) VALUE "N".
+               88 FIM-ORDENADO VALUE "S".
+
+           77 WS-BANCO-ANTERIOR PIC 9(03) VALUE ZEROS.
+           77 WS-AGENCIA-ANTERIOR PIC 9(04) VALUE ZEROS.
+           77 WS-PRIMEIRO-REGISTRO PIC X(01) VALUE "S".
+               88 PRIMEIRO-REGISTRO VALUE "S".
+
+           77 WS-QTD-AGENCIA PIC 9(05) VALUE ZEROS.
+           77 WS-TOTAL-AGENCIA PIC 9(09)V99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+           MAIN-PROCEDURE.
+
+           INICIO.
+               PERFORM ORDENAR-CLIENTES.
+               PERFORM ABRIR-ARQUIVO-CONTROLE.
+
+               READ ARQ-ORDENADO
+                   AT END SET FIM-ORDENADO TO TRUE
+               END-READ.
+
+               PERFORM PROCESSAR-REGISTRO UNTIL FIM-ORDENADO.
+
+               IF NOT PRIMEIRO-REGISTRO THEN
+                   PERFORM GRAVAR-TOTAL-AGENCIA
+               END-IF.
+
+               PERFORM FECHAR-ARQUIVOS-CONTROLE.
+
+               STOP RUN.
+
+           ORDENAR-CLIENTES.
+               SORT TRABALHO-ORDENACAO
+                   ON ASCENDING KEY ORD-CodBanco ORD-CodAgencia ORD-CPF
+                   USING ARQ-CLIENTES
+                   GIVING ARQ-ORDENADO.
+               OPEN INPUT ARQ-ORDENADO.
+
+           ABRIR-ARQUIVO-CONTROLE.
+               OPEN OUTPUT ARQ-CONTROLE.
+
+           PROCESSAR-REGISTRO.
+               IF PRIMEIRO-REGISTRO THEN
+                   MOVE SAI-CodBanco TO WS-BANCO-ANTERIOR
+                   MOVE SAI-CodAgencia TO WS-AGENCIA-ANTERIOR
+                   MOVE "N" TO WS-PRIMEIRO-REGISTRO
+               END-IF.
+
+               IF SAI-CodBanco NOT = WS-BANCO-ANTERIOR
+                       OR SAI-CodAgencia NOT = WS-AGENCIA-ANTERIOR THEN
+                   PERFORM GRAVAR-TOTAL-AGENCIA
+                   MOVE ZEROS TO WS-QTD-AGENCIA
+                   MOVE ZEROS TO WS-TOTAL-AGENCIA
+                   MOVE SAI-CodBanco TO WS-BANCO-ANTERIOR
+                   MOVE SAI-CodAgencia TO WS-AGENCIA-ANTERIOR
+               END-IF.
+
+               IF SAI-CONTA-ATIVA THEN
+                   ADD 1 TO WS-QTD-AGENCIA
+                   ADD SAI-Saldo TO WS-TOTAL-AGENCIA
+               END-IF.
+
+               READ ARQ-ORDENADO
+                   AT END SET FIM-ORDENADO TO TRUE
+               END-READ.
+
+           GRAVAR-TOTAL-AGENCIA.
+               MOVE WS-BANCO-ANTERIOR TO CTL-CodBanco.
+               MOVE WS-AGENCIA-ANTERIOR TO CTL-CodAgencia.
+               MOVE WS-QTD-AGENCIA TO CTL-QtdContas.
+               MOVE WS-TOTAL-AGENCIA TO CTL-TotalSaldo.
+               WRITE REG-CONTROLE.
+
+           FECHAR-ARQUIVOS-CONTROLE.
+               CLOSE ARQ-ORDENADO.
+               CLOSE ARQ-CONTROLE.
+
+       END PROGRAM Fechamento-Diario.
