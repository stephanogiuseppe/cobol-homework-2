@@ -0,0 +1,222 @@
+      ******************************************************************
+      * Author: Grupo 03
+      * Date: 08/08/2026
+      * Purpose: Varre CLIENTES.DAT e credita o rendimento mensal da
+      *          poupanca (TipoConta 2 - PF e 4 - PJ) sobre o Saldo das
+      *          contas ativas, regravando o saldo atualizado e
+      *          registrando cada credito em MOVIMENTO.DAT. Gera um
+      *          relatorio das contas creditadas e o total de juros
+      *          pagos no mes.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Rendimento-Poupanca.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           Special-names.
+                   DECIMAL-POINT is comma.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CLIENTES ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS ARQ-STATUS
+               RECORD KEY IS CPF
+               ALTERNATE RECORD KEY IS CNPJ.
+
+           SELECT ARQ-MOVIMENTO ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MOV-STATUS.
+
+           SELECT ARQ-RELATORIO ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD ARQ-CLIENTES VALUE OF FILE-ID IS "CLIENTES.DAT".
+           COPY CLIENTE.
+
+           FD ARQ-MOVIMENTO VALUE OF FILE-ID IS "MOVIMENTO.DAT".
+           COPY MOVIMENTO.
+
+           FD ARQ-RELATORIO VALUE OF FILE-ID IS "RENDPOUP.LST".
+           01 REG-RELATORIO PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           77 ARQ-STATUS PIC 9(02).
+               88 STATUS-OK VALUE ZEROS.
+
+           77 MOV-STATUS PIC 9(02).
+               88 MOV-STATUS-OK VALUE ZEROS.
+               88 MOV-STATUS-NAO-ENCONTRADO VALUE 35.
+
+           77 REL-STATUS PIC 9(02).
+
+           77 WS-FIM-ARQUIVO PIC X(01) VALUE "N".
+               88 FIM-ARQUIVO VALUE "S".
+
+           77 WS-TAXA-RENDIMENTO PIC 9(01)V9(04) VALUE 0,005.
+
+           77 WS-SALDO-ANTERIOR PIC 9(05)V99 VALUE ZEROS.
+           77 WS-RENDIMENTO PIC 9(05)V99 VALUE ZEROS.
+
+           01 DATA-DO-SISTEMA.
+               02 ANO PIC 9(02) VALUE ZEROS.
+               02 MES PIC 9(02) VALUE ZEROS.
+               02 DIA PIC 9(02) VALUE ZEROS.
+
+           77 WS-TOTAL-VARRIDOS PIC 9(07) VALUE ZEROS.
+           77 WS-TOTAL-CREDITADOS PIC 9(07) VALUE ZEROS.
+           77 WS-TOTAL-REJEITADOS PIC 9(07) VALUE ZEROS.
+           77 WS-TOTAL-RENDIMENTO PIC 9(09)V99 VALUE ZEROS.
+
+           01 LINHA-CABECALHO PIC X(80) VALUE
+           "RENDIMENTO MENSAL POUPANCA - CLIENTES.DAT".
+           01 LINHA-COLUNAS PIC X(80) VALUE
+           "CONTA        SALDO ANTERIOR   RENDIMENTO     SALDO ATUAL".
+           01 LINHA-BRANCO PIC X(80) VALUE SPACES.
+           01 LINHA-DETALHE.
+               02 LD-NumConta PIC Z(10)9.
+               02 FILLER PIC X(02) VALUE SPACES.
+               02 LD-SaldoAnterior PIC ZZZ.ZZZ.ZZ9,99-.
+               02 FILLER PIC X(02) VALUE SPACES.
+               02 LD-Rendimento PIC ZZZ.ZZZ.ZZ9,99-.
+               02 FILLER PIC X(02) VALUE SPACES.
+               02 LD-SaldoAtual PIC ZZZ.ZZZ.ZZ9,99-.
+           01 LINHA-ERRO.
+               02 LE-NumConta PIC Z(10)9.
+               02 FILLER PIC X(02) VALUE SPACES.
+               02 LE-MENSAGEM PIC X(40) VALUE
+               "NAO CREDITADO - ERRO AO REESCREVER".
+
+           01 LINHA-RESUMO.
+               02 FILLER PIC X(30) VALUE SPACES.
+               02 LR-ROTULO PIC X(25).
+               02 LR-TOTAL-INT PIC ZZZ.ZZZ.ZZ9.
+           01 LINHA-RESUMO-RENDIMENTO.
+               02 FILLER PIC X(30) VALUE SPACES.
+               02 LRR-ROTULO PIC X(25).
+               02 LRR-TOTAL PIC ZZZ.ZZZ.ZZ9,99.
+
+       PROCEDURE DIVISION.
+           MAIN-PROCEDURE.
+
+           INICIO.
+               ACCEPT DATA-DO-SISTEMA FROM DATE.
+               PERFORM ABRIR-ARQUIVOS-RENDIMENTO.
+               PERFORM IMPRIMIR-CABECALHO.
+
+               READ ARQ-CLIENTES NEXT RECORD
+                   AT END SET FIM-ARQUIVO TO TRUE
+               END-READ.
+
+               PERFORM PROCESSAR-CONTA UNTIL FIM-ARQUIVO.
+
+               PERFORM IMPRIMIR-RESUMO.
+               PERFORM FECHAR-ARQUIVOS-RENDIMENTO.
+
+               STOP RUN.
+
+           ABRIR-ARQUIVOS-RENDIMENTO.
+               OPEN I-O ARQ-CLIENTES.
+
+               OPEN EXTEND ARQ-MOVIMENTO
+               IF MOV-STATUS-NAO-ENCONTRADO THEN
+                   OPEN OUTPUT ARQ-MOVIMENTO
+                   CLOSE ARQ-MOVIMENTO
+                   OPEN EXTEND ARQ-MOVIMENTO
+               END-IF.
+
+               OPEN OUTPUT ARQ-RELATORIO.
+
+           IMPRIMIR-CABECALHO.
+               MOVE LINHA-CABECALHO TO REG-RELATORIO.
+               WRITE REG-RELATORIO.
+               MOVE LINHA-BRANCO TO REG-RELATORIO.
+               WRITE REG-RELATORIO.
+               MOVE LINHA-COLUNAS TO REG-RELATORIO.
+               WRITE REG-RELATORIO.
+
+           PROCESSAR-CONTA.
+               ADD 1 TO WS-TOTAL-VARRIDOS.
+
+               IF (TipoConta = 2 OR TipoConta = 4) AND CONTA-ATIVA THEN
+                   PERFORM CREDITAR-RENDIMENTO
+               END-IF.
+
+               READ ARQ-CLIENTES NEXT RECORD
+                   AT END SET FIM-ARQUIVO TO TRUE
+               END-READ.
+
+           CREDITAR-RENDIMENTO.
+               MOVE Saldo TO WS-SALDO-ANTERIOR.
+               COMPUTE WS-RENDIMENTO ROUNDED =
+                   Saldo * WS-TAXA-RENDIMENTO.
+               ADD WS-RENDIMENTO TO Saldo.
+
+               REWRITE DADOS-ARQ
+                   INVALID KEY
+                       ADD 1 TO WS-TOTAL-REJEITADOS
+                       PERFORM IMPRIMIR-LINHA-ERRO
+                   NOT INVALID KEY
+                       ADD 1 TO WS-TOTAL-CREDITADOS
+                       ADD WS-RENDIMENTO TO WS-TOTAL-RENDIMENTO
+                       PERFORM IMPRIMIR-LINHA-DETALHE
+                       SET MOV-ALTERACAO TO TRUE
+                       PERFORM GRAVAR-MOVIMENTO-RENDIMENTO
+               END-REWRITE.
+
+           IMPRIMIR-LINHA-DETALHE.
+               MOVE NumConta TO LD-NumConta.
+               MOVE WS-SALDO-ANTERIOR TO LD-SaldoAnterior.
+               MOVE WS-RENDIMENTO TO LD-Rendimento.
+               MOVE Saldo TO LD-SaldoAtual.
+               MOVE LINHA-DETALHE TO REG-RELATORIO.
+               WRITE REG-RELATORIO.
+
+           IMPRIMIR-LINHA-ERRO.
+               MOVE NumConta TO LE-NumConta.
+               MOVE LINHA-ERRO TO REG-RELATORIO.
+               WRITE REG-RELATORIO.
+
+           GRAVAR-MOVIMENTO-RENDIMENTO.
+               MOVE DIA TO MOV-DIA.
+               MOVE MES TO MOV-MES.
+               MOVE ANO TO MOV-ANO.
+               MOVE CPF TO MOV-CPF.
+               MOVE CNPJ TO MOV-CNPJ.
+               MOVE WS-SALDO-ANTERIOR TO MOV-SALDO-ANTIGO.
+               MOVE Saldo TO MOV-SALDO-NOVO.
+               WRITE REG-MOVIMENTO.
+
+           IMPRIMIR-RESUMO.
+               MOVE LINHA-BRANCO TO REG-RELATORIO.
+               WRITE REG-RELATORIO.
+
+               MOVE "CONTAS VARRIDAS:" TO LR-ROTULO.
+               MOVE WS-TOTAL-VARRIDOS TO LR-TOTAL-INT.
+               MOVE LINHA-RESUMO TO REG-RELATORIO.
+               WRITE REG-RELATORIO.
+
+               MOVE "CONTAS CREDITADAS:" TO LR-ROTULO.
+               MOVE WS-TOTAL-CREDITADOS TO LR-TOTAL-INT.
+               MOVE LINHA-RESUMO TO REG-RELATORIO.
+               WRITE REG-RELATORIO.
+
+               MOVE "CONTAS NAO CREDITADAS (ERRO):" TO LR-ROTULO.
+               MOVE WS-TOTAL-REJEITADOS TO LR-TOTAL-INT.
+               MOVE LINHA-RESUMO TO REG-RELATORIO.
+               WRITE REG-RELATORIO.
+
+               MOVE "TOTAL DE RENDIMENTO PAGO:" TO LRR-ROTULO.
+               MOVE WS-TOTAL-RENDIMENTO TO LRR-TOTAL.
+               MOVE LINHA-RESUMO-RENDIMENTO TO REG-RELATORIO.
+               WRITE REG-RELATORIO.
+
+           FECHAR-ARQUIVOS-RENDIMENTO.
+               CLOSE ARQ-CLIENTES.
+               CLOSE ARQ-MOVIMENTO.
+               CLOSE ARQ-RELATORIO.
+
+       END PROGRAM Rendimento-Poupanca.
