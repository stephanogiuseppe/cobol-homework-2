@@ -0,0 +1,256 @@
+      ******************************************************************
+      * Author: Grupo 03
+      * Date: 08/08/2026
+      * Purpose: Carrega em lote, a partir de um extrato sequencial do
+      *          core-banking, os clientes novos em CLIENTES.DAT,
+      *          aplicando as mesmas regras da tela de inclusao
+      *          (digito verificador de CPF/CNPJ e duplicidade) e
+      *          registrando cada inclusao em MOVIMENTO.DAT.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Carga-Lote-Clientes.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           Special-names.
+                   DECIMAL-POINT is comma.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CLIENTES ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               FILE STATUS IS ARQ-STATUS
+               RECORD KEY IS CPF
+               ALTERNATE RECORD KEY IS CNPJ.
+
+           SELECT ARQ-CARGA ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CARGA-STATUS.
+
+           SELECT ARQ-MOVIMENTO ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MOV-STATUS.
+
+           SELECT ARQ-RELATORIO ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD ARQ-CLIENTES VALUE OF FILE-ID IS "CLIENTES.DAT".
+           COPY CLIENTE.
+
+           FD ARQ-CARGA VALUE OF FILE-ID IS "CARGACLI.TXT".
+           01 REG-CARGA.
+               02 CARGA-CodBanco PIC 9(03).
+               02 CARGA-CodAgencia PIC 9(04).
+               02 CARGA-TipoConta PIC 9(01).
+               02 CARGA-NumConta PIC 9(11).
+               02 CARGA-NomeTitular PIC X(20).
+               02 CARGA-CPF PIC 9(11).
+               02 CARGA-CNPJ PIC 9(14).
+               02 CARGA-Saldo PIC 9(05)V99.
+
+           FD ARQ-MOVIMENTO VALUE OF FILE-ID IS "MOVIMENTO.DAT".
+           COPY MOVIMENTO.
+
+           FD ARQ-RELATORIO VALUE OF FILE-ID IS "CARGALOTE.LST".
+           01 REG-RELATORIO PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           77 ARQ-STATUS PIC 9(02).
+               88 STATUS-OK VALUE ZEROS.
+               88 STATUS-NAO-ENCONTRADO VALUE 35.
+
+           77 CARGA-STATUS PIC 9(02).
+               88 CARGA-STATUS-OK VALUE ZEROS.
+               88 FIM-CARGA VALUE 10.
+
+           77 MOV-STATUS PIC 9(02).
+               88 MOV-STATUS-OK VALUE ZEROS.
+               88 MOV-STATUS-NAO-ENCONTRADO VALUE 35.
+
+           77 REL-STATUS PIC 9(02).
+
+           77 WS-TIPO-DOCUMENTO PIC X(01) VALUE "1".
+           77 WS-DOCUMENTO-VALIDO PIC X(01) VALUE "S".
+               88 DOCUMENTO-VALIDO VALUE "S".
+               88 DOCUMENTO-INVALIDO VALUE "N".
+
+           77 WS-DUPLICIDADE PIC X(01) VALUE "N".
+               88 CLIENTE-JA-CADASTRADO VALUE "S".
+               88 CLIENTE-NAO-CADASTRADO VALUE "N".
+
+           01 DATA-DO-SISTEMA.
+               02 ANO PIC 9(02) VALUE ZEROS.
+               02 MES PIC 9(02) VALUE ZEROS.
+               02 DIA PIC 9(02) VALUE ZEROS.
+
+           77 WS-TOTAL-LIDOS PIC 9(07) VALUE ZEROS.
+           77 WS-TOTAL-CARREGADOS PIC 9(07) VALUE ZEROS.
+           77 WS-TOTAL-DUPLICADOS PIC 9(07) VALUE ZEROS.
+           77 WS-TOTAL-INVALIDOS PIC 9(07) VALUE ZEROS.
+
+           01 LINHA-CABECALHO PIC X(80) VALUE
+           "CARGA EM LOTE DE CLIENTES - CLIENTES.DAT".
+           01 LINHA-BRANCO PIC X(80) VALUE SPACES.
+           01 LINHA-RESUMO.
+               02 FILLER PIC X(30) VALUE SPACES.
+               02 LR-ROTULO PIC X(25).
+               02 LR-TOTAL PIC ZZZ.ZZZ.ZZ9.
+
+       PROCEDURE DIVISION.
+           MAIN-PROCEDURE.
+
+           INICIO.
+               ACCEPT DATA-DO-SISTEMA FROM DATE.
+               PERFORM ABRIR-ARQUIVOS-CARGA.
+
+               READ ARQ-CARGA
+                   AT END SET FIM-CARGA TO TRUE
+               END-READ.
+
+               PERFORM PROCESSAR-REGISTRO-CARGA UNTIL FIM-CARGA.
+
+               PERFORM IMPRIMIR-RESUMO.
+               PERFORM FECHAR-ARQUIVOS-CARGA.
+
+               STOP RUN.
+
+           ABRIR-ARQUIVOS-CARGA.
+               OPEN I-O ARQ-CLIENTES
+               IF STATUS-NAO-ENCONTRADO THEN
+                   OPEN OUTPUT ARQ-CLIENTES
+                   CLOSE ARQ-CLIENTES
+                   OPEN I-O ARQ-CLIENTES
+               END-IF.
+
+               OPEN INPUT ARQ-CARGA.
+
+               OPEN EXTEND ARQ-MOVIMENTO
+               IF MOV-STATUS-NAO-ENCONTRADO THEN
+                   OPEN OUTPUT ARQ-MOVIMENTO
+                   CLOSE ARQ-MOVIMENTO
+                   OPEN EXTEND ARQ-MOVIMENTO
+               END-IF.
+
+               OPEN OUTPUT ARQ-RELATORIO.
+
+           PROCESSAR-REGISTRO-CARGA.
+               ADD 1 TO WS-TOTAL-LIDOS.
+
+               MOVE CARGA-CodBanco TO CodBanco.
+               MOVE CARGA-CodAgencia TO CodAgencia.
+               MOVE CARGA-TipoConta TO TipoConta.
+               MOVE CARGA-NumConta TO NumConta.
+               MOVE CARGA-NomeTitular TO NomeTitular.
+               MOVE CARGA-CPF TO CPF.
+               MOVE CARGA-CNPJ TO CNPJ.
+               MOVE CARGA-Saldo TO Saldo.
+               SET CONTA-ATIVA TO TRUE.
+               MOVE ZEROS TO DataEncerramento.
+
+               IF TipoConta = 1 OR TipoConta = 2 THEN
+                   MOVE "1" TO WS-TIPO-DOCUMENTO
+               ELSE
+                   MOVE "2" TO WS-TIPO-DOCUMENTO
+               END-IF.
+               CALL "Valida-Documento" USING WS-TIPO-DOCUMENTO
+                   CPF CNPJ WS-DOCUMENTO-VALIDO.
+
+               IF DOCUMENTO-INVALIDO THEN
+                   ADD 1 TO WS-TOTAL-INVALIDOS
+               ELSE
+                   PERFORM VERIFICA-DUPLICIDADE-CARGA
+                   IF CLIENTE-JA-CADASTRADO THEN
+                       ADD 1 TO WS-TOTAL-DUPLICADOS
+                   ELSE
+                       PERFORM GRAVAR-CLIENTE-CARGA
+                   END-IF
+               END-IF.
+
+               READ ARQ-CARGA
+                   AT END SET FIM-CARGA TO TRUE
+               END-READ.
+
+           VERIFICA-DUPLICIDADE-CARGA.
+               IF TipoConta = 1 OR TipoConta = 2 THEN
+                   READ ARQ-CLIENTES
+                       INVALID KEY
+                           SET CLIENTE-NAO-CADASTRADO TO TRUE
+                       NOT INVALID KEY
+                           SET CLIENTE-JA-CADASTRADO TO TRUE
+                   END-READ
+               ELSE
+                   READ ARQ-CLIENTES KEY IS CNPJ
+                       INVALID KEY
+                           SET CLIENTE-NAO-CADASTRADO TO TRUE
+                       NOT INVALID KEY
+                           SET CLIENTE-JA-CADASTRADO TO TRUE
+                   END-READ
+               END-IF.
+
+               MOVE CARGA-CodBanco TO CodBanco.
+               MOVE CARGA-CodAgencia TO CodAgencia.
+               MOVE CARGA-TipoConta TO TipoConta.
+               MOVE CARGA-NumConta TO NumConta.
+               MOVE CARGA-NomeTitular TO NomeTitular.
+               MOVE CARGA-CPF TO CPF.
+               MOVE CARGA-CNPJ TO CNPJ.
+               MOVE CARGA-Saldo TO Saldo.
+               SET CONTA-ATIVA TO TRUE.
+               MOVE ZEROS TO DataEncerramento.
+
+           GRAVAR-CLIENTE-CARGA.
+               WRITE DADOS-ARQ
+                   INVALID KEY
+                       ADD 1 TO WS-TOTAL-DUPLICADOS
+                   NOT INVALID KEY
+                       ADD 1 TO WS-TOTAL-CARREGADOS
+                       PERFORM GRAVA-MOVIMENTO-CARGA
+               END-WRITE.
+
+           GRAVA-MOVIMENTO-CARGA.
+               MOVE DIA TO MOV-DIA.
+               MOVE MES TO MOV-MES.
+               MOVE ANO TO MOV-ANO.
+               MOVE CPF TO MOV-CPF.
+               MOVE CNPJ TO MOV-CNPJ.
+               MOVE ZEROS TO MOV-SALDO-ANTIGO.
+               MOVE Saldo TO MOV-SALDO-NOVO.
+               SET MOV-INCLUSAO TO TRUE.
+               WRITE REG-MOVIMENTO.
+
+           IMPRIMIR-RESUMO.
+               MOVE LINHA-CABECALHO TO REG-RELATORIO.
+               WRITE REG-RELATORIO.
+               MOVE LINHA-BRANCO TO REG-RELATORIO.
+               WRITE REG-RELATORIO.
+
+               MOVE "REGISTROS LIDOS:" TO LR-ROTULO.
+               MOVE WS-TOTAL-LIDOS TO LR-TOTAL.
+               MOVE LINHA-RESUMO TO REG-RELATORIO.
+               WRITE REG-RELATORIO.
+
+               MOVE "CLIENTES CARREGADOS:" TO LR-ROTULO.
+               MOVE WS-TOTAL-CARREGADOS TO LR-TOTAL.
+               MOVE LINHA-RESUMO TO REG-RELATORIO.
+               WRITE REG-RELATORIO.
+
+               MOVE "DUPLICADOS IGNORADOS:" TO LR-ROTULO.
+               MOVE WS-TOTAL-DUPLICADOS TO LR-TOTAL.
+               MOVE LINHA-RESUMO TO REG-RELATORIO.
+               WRITE REG-RELATORIO.
+
+               MOVE "DOCUMENTO INVALIDO:" TO LR-ROTULO.
+               MOVE WS-TOTAL-INVALIDOS TO LR-TOTAL.
+               MOVE LINHA-RESUMO TO REG-RELATORIO.
+               WRITE REG-RELATORIO.
+
+           FECHAR-ARQUIVOS-CARGA.
+               CLOSE ARQ-CLIENTES.
+               CLOSE ARQ-CARGA.
+               CLOSE ARQ-MOVIMENTO.
+               CLOSE ARQ-RELATORIO.
+
+       END PROGRAM Carga-Lote-Clientes.
