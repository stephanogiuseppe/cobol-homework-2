@@ -0,0 +1,220 @@
+      ******************************************************************
+      * Author: Grupo 03
+      * Date: 08/08/2026
+      * Purpose: Confere os digitos verificadores oficiais de CPF e
+      *          CNPJ, para uso por qualquer programa que precise
+      *          aceitar um desses documentos de um operador ou de um
+      *          arquivo de carga.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Valida-Documento.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 WS-CPF-NUM PIC 9(11).
+           01 WS-CPF-DIGITO REDEFINES WS-CPF-NUM PIC 9(01) OCCURS 11.
+
+           01 WS-CNPJ-NUM PIC 9(14).
+           01 WS-CNPJ-DIGITO REDEFINES WS-CNPJ-NUM PIC 9(01) OCCURS 14.
+
+           01 TABELA-PESO-CPF1.
+               02 FILLER PIC 9(02) VALUE 10.
+               02 FILLER PIC 9(02) VALUE 9.
+               02 FILLER PIC 9(02) VALUE 8.
+               02 FILLER PIC 9(02) VALUE 7.
+               02 FILLER PIC 9(02) VALUE 6.
+               02 FILLER PIC 9(02) VALUE 5.
+               02 FILLER PIC 9(02) VALUE 4.
+               02 FILLER PIC 9(02) VALUE 3.
+               02 FILLER PIC 9(02) VALUE 2.
+           01 TABELA-PESO-CPF1-R REDEFINES TABELA-PESO-CPF1.
+               02 PESO-CPF1 PIC 9(02) OCCURS 9.
+
+           01 TABELA-PESO-CPF2.
+               02 FILLER PIC 9(02) VALUE 11.
+               02 FILLER PIC 9(02) VALUE 10.
+               02 FILLER PIC 9(02) VALUE 9.
+               02 FILLER PIC 9(02) VALUE 8.
+               02 FILLER PIC 9(02) VALUE 7.
+               02 FILLER PIC 9(02) VALUE 6.
+               02 FILLER PIC 9(02) VALUE 5.
+               02 FILLER PIC 9(02) VALUE 4.
+               02 FILLER PIC 9(02) VALUE 3.
+               02 FILLER PIC 9(02) VALUE 2.
+           01 TABELA-PESO-CPF2-R REDEFINES TABELA-PESO-CPF2.
+               02 PESO-CPF2 PIC 9(02) OCCURS 10.
+
+           01 TABELA-PESO-CNPJ1.
+               02 FILLER PIC 9(02) VALUE 5.
+               02 FILLER PIC 9(02) VALUE 4.
+               02 FILLER PIC 9(02) VALUE 3.
+               02 FILLER PIC 9(02) VALUE 2.
+               02 FILLER PIC 9(02) VALUE 9.
+               02 FILLER PIC 9(02) VALUE 8.
+               02 FILLER PIC 9(02) VALUE 7.
+               02 FILLER PIC 9(02) VALUE 6.
+               02 FILLER PIC 9(02) VALUE 5.
+               02 FILLER PIC 9(02) VALUE 4.
+               02 FILLER PIC 9(02) VALUE 3.
+               02 FILLER PIC 9(02) VALUE 2.
+           01 TABELA-PESO-CNPJ1-R REDEFINES TABELA-PESO-CNPJ1.
+               02 PESO-CNPJ1 PIC 9(02) OCCURS 12.
+
+           01 TABELA-PESO-CNPJ2.
+               02 FILLER PIC 9(02) VALUE 6.
+               02 FILLER PIC 9(02) VALUE 5.
+               02 FILLER PIC 9(02) VALUE 4.
+               02 FILLER PIC 9(02) VALUE 3.
+               02 FILLER PIC 9(02) VALUE 2.
+               02 FILLER PIC 9(02) VALUE 9.
+               02 FILLER PIC 9(02) VALUE 8.
+               02 FILLER PIC 9(02) VALUE 7.
+               02 FILLER PIC 9(02) VALUE 6.
+               02 FILLER PIC 9(02) VALUE 5.
+               02 FILLER PIC 9(02) VALUE 4.
+               02 FILLER PIC 9(02) VALUE 3.
+               02 FILLER PIC 9(02) VALUE 2.
+           01 TABELA-PESO-CNPJ2-R REDEFINES TABELA-PESO-CNPJ2.
+               02 PESO-CNPJ2 PIC 9(02) OCCURS 13.
+
+           77 WS-IND PIC 9(02) VALUE ZEROS.
+           77 WS-SOMA PIC 9(05) VALUE ZEROS.
+           77 WS-QUOCIENTE PIC 9(05) VALUE ZEROS.
+           77 WS-RESTO PIC 9(02) VALUE ZEROS.
+           77 WS-DIGITO-1 PIC 9(01) VALUE ZEROS.
+           77 WS-DIGITO-2 PIC 9(01) VALUE ZEROS.
+
+           77 WS-DIGITOS-IGUAIS PIC X(01) VALUE "S".
+               88 DIGITOS-IGUAIS VALUE "S".
+               88 DIGITOS-DIFERENTES VALUE "N".
+
+       LINKAGE SECTION.
+           77 LK-TIPO-DOCUMENTO PIC X(01).
+               88 LK-DOCUMENTO-CPF VALUE "1".
+           77 LK-CPF PIC 9(11).
+           77 LK-CNPJ PIC 9(14).
+           77 LK-DOCUMENTO-VALIDO PIC X(01).
+               88 LK-VALIDO VALUE "S".
+               88 LK-INVALIDO VALUE "N".
+
+       PROCEDURE DIVISION USING LK-TIPO-DOCUMENTO LK-CPF LK-CNPJ
+                                 LK-DOCUMENTO-VALIDO.
+           MAIN-PROCEDURE.
+
+           VALIDAR.
+               SET LK-VALIDO TO TRUE.
+               IF LK-DOCUMENTO-CPF THEN
+                   PERFORM VALIDAR-CPF
+               ELSE
+                   PERFORM VALIDAR-CNPJ
+               END-IF.
+               GOBACK.
+
+           VALIDAR-CPF.
+               MOVE LK-CPF TO WS-CPF-NUM.
+
+               MOVE "S" TO WS-DIGITOS-IGUAIS.
+               PERFORM COMPARAR-DIGITO-CPF VARYING WS-IND FROM 2 BY 1
+                   UNTIL WS-IND > 11 OR DIGITOS-DIFERENTES.
+
+               IF DIGITOS-IGUAIS THEN
+                   SET LK-INVALIDO TO TRUE
+               ELSE
+                   MOVE ZEROS TO WS-SOMA
+                   PERFORM SOMAR-CPF1 VARYING WS-IND FROM 1 BY 1
+                       UNTIL WS-IND > 9
+                   DIVIDE WS-SOMA BY 11 GIVING WS-QUOCIENTE
+                       REMAINDER WS-RESTO
+                   IF WS-RESTO < 2 THEN
+                       MOVE ZERO TO WS-DIGITO-1
+                   ELSE
+                       COMPUTE WS-DIGITO-1 = 11 - WS-RESTO
+                   END-IF
+
+                   IF WS-DIGITO-1 NOT = WS-CPF-DIGITO(10) THEN
+                       SET LK-INVALIDO TO TRUE
+                   ELSE
+                       MOVE ZEROS TO WS-SOMA
+                       PERFORM SOMAR-CPF2 VARYING WS-IND FROM 1 BY 1
+                           UNTIL WS-IND > 10
+                       DIVIDE WS-SOMA BY 11 GIVING WS-QUOCIENTE
+                           REMAINDER WS-RESTO
+                       IF WS-RESTO < 2 THEN
+                           MOVE ZERO TO WS-DIGITO-2
+                       ELSE
+                           COMPUTE WS-DIGITO-2 = 11 - WS-RESTO
+                       END-IF
+                       IF WS-DIGITO-2 NOT = WS-CPF-DIGITO(11) THEN
+                           SET LK-INVALIDO TO TRUE
+                       END-IF
+                   END-IF
+               END-IF.
+
+           COMPARAR-DIGITO-CPF.
+               IF WS-CPF-DIGITO(WS-IND) NOT = WS-CPF-DIGITO(1) THEN
+                   MOVE "N" TO WS-DIGITOS-IGUAIS
+               END-IF.
+
+           SOMAR-CPF1.
+               COMPUTE WS-SOMA = WS-SOMA +
+                   (WS-CPF-DIGITO(WS-IND) * PESO-CPF1(WS-IND)).
+
+           SOMAR-CPF2.
+               COMPUTE WS-SOMA = WS-SOMA +
+                   (WS-CPF-DIGITO(WS-IND) * PESO-CPF2(WS-IND)).
+
+           VALIDAR-CNPJ.
+               MOVE LK-CNPJ TO WS-CNPJ-NUM.
+
+               MOVE "S" TO WS-DIGITOS-IGUAIS.
+               PERFORM COMPARAR-DIGITO-CNPJ VARYING WS-IND FROM 2 BY 1
+                   UNTIL WS-IND > 14 OR DIGITOS-DIFERENTES.
+
+               IF DIGITOS-IGUAIS THEN
+                   SET LK-INVALIDO TO TRUE
+               ELSE
+                   MOVE ZEROS TO WS-SOMA
+                   PERFORM SOMAR-CNPJ1 VARYING WS-IND FROM 1 BY 1
+                       UNTIL WS-IND > 12
+                   DIVIDE WS-SOMA BY 11 GIVING WS-QUOCIENTE
+                       REMAINDER WS-RESTO
+                   IF WS-RESTO < 2 THEN
+                       MOVE ZERO TO WS-DIGITO-1
+                   ELSE
+                       COMPUTE WS-DIGITO-1 = 11 - WS-RESTO
+                   END-IF
+
+                   IF WS-DIGITO-1 NOT = WS-CNPJ-DIGITO(13) THEN
+                       SET LK-INVALIDO TO TRUE
+                   ELSE
+                       MOVE ZEROS TO WS-SOMA
+                       PERFORM SOMAR-CNPJ2 VARYING WS-IND FROM 1 BY 1
+                           UNTIL WS-IND > 13
+                       DIVIDE WS-SOMA BY 11 GIVING WS-QUOCIENTE
+                           REMAINDER WS-RESTO
+                       IF WS-RESTO < 2 THEN
+                           MOVE ZERO TO WS-DIGITO-2
+                       ELSE
+                           COMPUTE WS-DIGITO-2 = 11 - WS-RESTO
+                       END-IF
+                       IF WS-DIGITO-2 NOT = WS-CNPJ-DIGITO(14) THEN
+                           SET LK-INVALIDO TO TRUE
+                       END-IF
+                   END-IF
+               END-IF.
+
+           COMPARAR-DIGITO-CNPJ.
+               IF WS-CNPJ-DIGITO(WS-IND) NOT = WS-CNPJ-DIGITO(1) THEN
+                   MOVE "N" TO WS-DIGITOS-IGUAIS
+               END-IF.
+
+           SOMAR-CNPJ1.
+               COMPUTE WS-SOMA = WS-SOMA +
+                   (WS-CNPJ-DIGITO(WS-IND) * PESO-CNPJ1(WS-IND)).
+
+           SOMAR-CNPJ2.
+               COMPUTE WS-SOMA = WS-SOMA +
+                   (WS-CNPJ-DIGITO(WS-IND) * PESO-CNPJ2(WS-IND)).
+
+       END PROGRAM Valida-Documento.
